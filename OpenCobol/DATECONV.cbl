@@ -0,0 +1,64 @@
+      ******************************************************************
+      * Author: AI Assistant                                          *
+      * Date: 25/01/2025                                              *
+      * Date-format conversion subprogram - takes a YYYYMMDD date and *
+      * returns it formatted for a downstream feed: passthrough       *
+      * YYYYMMDD, Julian YYDDD, or MM/DD/YYYY.                        *
+      *                                                                *
+      * Modification History:                                        *
+      *   25/01/2025 AI  Initial version.                             *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DATECONV.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       DATA DIVISION.
+       FILE SECTION.
+       WORKING-STORAGE SECTION.
+       01 WS-YEAR                    PIC 9(4).
+       01 WS-JAN-FIRST                PIC 9(8).
+       01 WS-DAY-OF-YEAR             PIC 9(3).
+       01 WS-YY                      PIC 99.
+
+       LINKAGE SECTION.
+       01 DC-DATE                    PIC 9(8).
+       01 DC-FORMAT                  PIC X(1).
+           88 DC-FMT-YYYYMMDD                  VALUE '1'.
+           88 DC-FMT-JULIAN                    VALUE '2'.
+           88 DC-FMT-MMDDYYYY                  VALUE '3'.
+       01 DC-FORMATTED-DATE          PIC X(10).
+
+       PROCEDURE DIVISION USING DC-DATE, DC-FORMAT, DC-FORMATTED-DATE.
+       MAIN-PROCEDURE.
+           MOVE SPACES TO DC-FORMATTED-DATE
+           COMPUTE WS-YEAR = DC-DATE / 10000
+
+           EVALUATE TRUE
+               WHEN DC-FMT-JULIAN
+                   PERFORM FORMAT-JULIAN
+               WHEN DC-FMT-MMDDYYYY
+                   PERFORM FORMAT-MMDDYYYY
+               WHEN OTHER
+                   PERFORM FORMAT-YYYYMMDD
+           END-EVALUATE
+
+           EXIT PROGRAM.
+
+       FORMAT-YYYYMMDD.
+           MOVE DC-DATE TO DC-FORMATTED-DATE(1:8).
+
+       FORMAT-MMDDYYYY.
+           STRING DC-DATE(5:2) '/' DC-DATE(7:2) '/' DC-DATE(1:4)
+               DELIMITED BY SIZE INTO DC-FORMATTED-DATE.
+
+       FORMAT-JULIAN.
+           COMPUTE WS-JAN-FIRST = (WS-YEAR * 10000) + 0101
+           COMPUTE WS-DAY-OF-YEAR =
+               FUNCTION INTEGER-OF-DATE(DC-DATE) -
+               FUNCTION INTEGER-OF-DATE(WS-JAN-FIRST) + 1
+           COMPUTE WS-YY = FUNCTION MOD(WS-YEAR, 100)
+           STRING WS-YY WS-DAY-OF-YEAR
+               DELIMITED BY SIZE INTO DC-FORMATTED-DATE.
+
+       END PROGRAM DATECONV.
