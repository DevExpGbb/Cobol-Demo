@@ -0,0 +1,95 @@
+      ******************************************************************
+      * Author: AI Assistant                                          *
+      * Date: 09/08/2026                                              *
+      * HOLIDLOAD - one-time/periodic load of HOLIDAY-MASTER from a   *
+      * plain-text seed/load deck (HOLIDSD layout), so the master     *
+      * file req001 introduced can actually be populated and kept up  *
+      * to date without recompiling HOLIDAY-CALC.  Run once to seed a *
+      * new HOLIDAY-MASTER, and again whenever the seed deck picks up *
+      * a new holiday or calendar.                                    *
+      *                                                                *
+      * Modification History:                                        *
+      *   09/08/2026 AI  Initial version.                             *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. HOLIDLOAD.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT HOLIDAY-SEED   ASSIGN TO 'HOLIDSD'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT HOLIDAY-MASTER ASSIGN TO 'HOLIDMST'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS HM-KEY
+               FILE STATUS IS WS-MASTER-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  HOLIDAY-SEED
+           RECORD CONTAINS 39 CHARACTERS.
+           COPY HOLIDSD.
+       FD  HOLIDAY-MASTER.
+           COPY HOLIDMST.
+
+       WORKING-STORAGE SECTION.
+       01 WS-SEED-EOF-FLAG       PIC X(1) VALUE 'N'.
+           88 WS-SEED-EOF                  VALUE 'Y'.
+       01 WS-MASTER-STATUS       PIC XX.
+           88 WS-MASTER-OK                 VALUE '00'.
+       01 WS-LOAD-COUNT          PIC 9(4) COMP VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM INITIALIZE-RUN
+           PERFORM UNTIL WS-SEED-EOF
+               PERFORM READ-SEED-RECORD
+               IF NOT WS-SEED-EOF
+                   PERFORM LOAD-MASTER-RECORD
+               END-IF
+           END-PERFORM
+           PERFORM TERMINATE-RUN
+           STOP RUN.
+
+       INITIALIZE-RUN.
+           DISPLAY 'HOLIDLOAD: loading HOLIDAY-MASTER from seed deck'
+           OPEN INPUT HOLIDAY-SEED
+           OPEN OUTPUT HOLIDAY-MASTER.
+
+       READ-SEED-RECORD.
+           READ HOLIDAY-SEED
+               AT END
+                   MOVE 'Y' TO WS-SEED-EOF-FLAG
+           END-READ.
+
+      ******************************************************************
+      * LOAD-MASTER-RECORD - the seed deck is kept in ascending        *
+      * calendar-id/holiday-code order (the same order HM-KEY sorts    *
+      * in) so it can be written straight into HOLIDAY-MASTER with     *
+      * ACCESS MODE IS SEQUENTIAL.                                     *
+      ******************************************************************
+       LOAD-MASTER-RECORD.
+           MOVE HS-CALENDAR-ID       TO HM-CALENDAR-ID
+           MOVE HS-HOLIDAY-CODE      TO HM-HOLIDAY-CODE
+           MOVE HS-HOLIDAY-NAME      TO HM-HOLIDAY-NAME
+           MOVE HS-RULE-TYPE         TO HM-RULE-TYPE
+           MOVE HS-HOLIDAY-MONTH     TO HM-HOLIDAY-MONTH
+           MOVE HS-HOLIDAY-DAY       TO HM-HOLIDAY-DAY
+           MOVE HS-FLOAT-WEEKDAY     TO HM-FLOAT-WEEKDAY
+           MOVE HS-FLOAT-OCCURRENCE  TO HM-FLOAT-OCCURRENCE
+           MOVE HS-ACTIVE-FLAG       TO HM-ACTIVE-FLAG
+           WRITE HOLIDAY-MASTER-RECORD
+               INVALID KEY
+                   DISPLAY 'HOLIDLOAD: rejected, bad/duplicate key '
+                       HM-KEY
+               NOT INVALID KEY
+                   ADD 1 TO WS-LOAD-COUNT
+           END-WRITE.
+
+       TERMINATE-RUN.
+           CLOSE HOLIDAY-SEED
+           CLOSE HOLIDAY-MASTER
+           DISPLAY 'HOLIDLOAD: ' WS-LOAD-COUNT ' master record(s)'
+               ' loaded'.
+
+       END PROGRAM HOLIDLOAD.
