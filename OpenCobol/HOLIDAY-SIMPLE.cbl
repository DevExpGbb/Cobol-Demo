@@ -2,33 +2,91 @@
       * Author: AI Assistant                                         *
       * Date: 25/01/2025                                             *
       * Holiday Day Calculator - Simple version                      *
+      *                                                                *
+      * Modification History:                                        *
+      *   25/01/2025 AI  Initial version.                             *
+      *   09/08/2026 AI  Renamed PROGRAM-ID from HOLIDAY-CALC to       *
+      *                  HOLIDAY-SIMPLE - it had been sharing a       *
+      *                  PROGRAM-ID with the batch calendar program   *
+      *                  in HOLIDAY.cbl, which is only harmless while *
+      *                  the two are never linked into the same run.  *
+      *   09/08/2026 AI  CALC-HOLIDAY now calls the shared DAYOFWEEK  *
+      *                  subprogram instead of keeping its own copy   *
+      *                  of the INTEGER-OF-DATE/MOD arithmetic.       *
+      *   09/08/2026 AI  Added a year-to prompt and PROCESS-YEAR-     *
+      *                  RANGE, matching HOLIDAY.cbl, so one pass     *
+      *                  through the menu can report a holiday across *
+      *                  a span of years instead of just one.         *
+      *   09/08/2026 AI  CALC-HOLIDAY now checks the DOW-STATUS       *
+      *                  DAYOFWEEK hands back, matching HOLIDAY.cbl's *
+      *                  own check, instead of trusting every         *
+      *                  composed date blindly.                       *
+      *   09/08/2026 AI  Every successful lookup now also writes to    *
+      *                  HOLIDAY-AUD, the same audit log HOLIDAY.cbl  *
+      *                  writes to, so an interactive "what day does   *
+      *                  this fall on" check leaves the same trail a  *
+      *                  batch lookup does. This program has no       *
+      *                  calendar-id prompt (it always offers the     *
+      *                  same fixed four US holidays), so HA-         *
+      *                  CALENDAR-ID is the constant WS-CALENDAR-ID   *
+      *                  below, and it has no weekend-observed-date   *
+      *                  shift (that logic lives only in HOLIDAY.cbl, *
+      *                  driven by HOLIDMST), so HA-OBSERVED-DATE is  *
+      *                  the composed date itself.                    *
       ******************************************************************
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. HOLIDAY-CALC.
+       PROGRAM-ID. HOLIDAY-SIMPLE.
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT HOLIDAY-AUD  ASSIGN TO 'HOLIDAUD'
+               ORGANIZATION IS LINE SEQUENTIAL.
        DATA DIVISION.
        FILE SECTION.
+       FD  HOLIDAY-AUD
+           RECORD CONTAINS 45 CHARACTERS.
+           COPY HOLIDAUD.
        WORKING-STORAGE SECTION.
        01 WS-INPUT-YEAR          PIC 9(4) VALUE ZEROS.
+       01 WS-YEAR-TO             PIC 9(4) VALUE ZEROS.
        01 WS-HOLIDAY-CHOICE      PIC 9(1) VALUE ZEROS.
        01 WS-CONTINUE-FLAG       PIC X(1) VALUE 'Y'.
        01 WS-ERROR-FLAG          PIC X(1) VALUE 'N'.
        01 WS-FORMATTED-DATE      PIC X(8).
        01 WS-DATE-NUM            PIC 9(8).
        01 WS-DAY-RESULT          PIC 9(1).
+       01 WS-DOW-STATUS          PIC X(2).
+           88 WS-DOW-STATUS-OK              VALUE '00'.
+       01 WS-CALENDAR-ID         PIC X(4) VALUE 'USHQ'.
+       01 WS-RUN-DATE            PIC 9(8).
+       01 WS-RUN-TIME            PIC 9(8).
+       01 WS-HOLIDAY-DOW-TEXT    PIC X(9).
+       01 WS-DOW-NAME-VALUES.
+           05 FILLER             PIC X(9) VALUE 'MONDAY'.
+           05 FILLER             PIC X(9) VALUE 'TUESDAY'.
+           05 FILLER             PIC X(9) VALUE 'WEDNESDAY'.
+           05 FILLER             PIC X(9) VALUE 'THURSDAY'.
+           05 FILLER             PIC X(9) VALUE 'FRIDAY'.
+           05 FILLER             PIC X(9) VALUE 'SATURDAY'.
+           05 FILLER             PIC X(9) VALUE 'SUNDAY'.
+       01 WS-DOW-NAME-TABLE REDEFINES WS-DOW-NAME-VALUES.
+           05 WS-DOW-NAME         OCCURS 7 TIMES PIC X(9).
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+           ACCEPT WS-RUN-TIME FROM TIME.
+           OPEN EXTEND HOLIDAY-AUD.
            PERFORM SHOW-MENU.
            PERFORM UNTIL WS-CONTINUE-FLAG = 'N'
                PERFORM GET-INPUT
                IF WS-ERROR-FLAG = 'N'
-                   PERFORM CALC-HOLIDAY
+                   PERFORM PROCESS-YEAR-RANGE
                END-IF
                PERFORM ASK-AGAIN
            END-PERFORM.
+           CLOSE HOLIDAY-AUD.
            DISPLAY 'Goodbye!'.
            STOP RUN.
            
@@ -59,12 +117,37 @@
            
            DISPLAY 'Enter year (1806-3000): ' WITH NO ADVANCING.
            ACCEPT WS-INPUT-YEAR.
-           
+
            IF WS-INPUT-YEAR < 1806 OR WS-INPUT-YEAR > 3000
                DISPLAY 'Year must be 1806-3000'
                MOVE 'Y' TO WS-ERROR-FLAG
+               EXIT PARAGRAPH
+           END-IF.
+
+           DISPLAY 'Enter year-to (blank/0 = same year): '
+               WITH NO ADVANCING.
+           ACCEPT WS-YEAR-TO.
+
+           IF WS-YEAR-TO = ZEROS
+               MOVE WS-INPUT-YEAR TO WS-YEAR-TO
            END-IF.
 
+           IF WS-YEAR-TO < WS-INPUT-YEAR OR WS-YEAR-TO > 3000
+               DISPLAY 'Year-to must be >= year and <= 3000'
+               MOVE 'Y' TO WS-ERROR-FLAG
+           END-IF.
+
+      ******************************************************************
+      * PROCESS-YEAR-RANGE - calculates and displays the holiday for  *
+      * every year from WS-INPUT-YEAR through WS-YEAR-TO, matching    *
+      * HOLIDAY.cbl's own multi-year handling.                        *
+      ******************************************************************
+       PROCESS-YEAR-RANGE.
+           PERFORM UNTIL WS-INPUT-YEAR > WS-YEAR-TO
+               PERFORM CALC-HOLIDAY
+               ADD 1 TO WS-INPUT-YEAR
+           END-PERFORM.
+
        CALC-HOLIDAY.
            EVALUATE WS-HOLIDAY-CHOICE
                WHEN 1
@@ -82,21 +165,35 @@
            END-EVALUATE.
            
            COMPUTE WS-DATE-NUM = FUNCTION NUMVAL(WS-FORMATTED-DATE).
-           COMPUTE WS-DAY-RESULT = FUNCTION MOD(
-               FUNCTION INTEGER-OF-DATE(WS-DATE-NUM), 7) + 1.
-               
+           CALL 'DAYOFWEEK' USING WS-DATE-NUM, WS-DAY-RESULT,
+               WS-DOW-STATUS.
+
+           IF NOT WS-DOW-STATUS-OK
+               DISPLAY 'Error: invalid composed holiday date'
+               EXIT PARAGRAPH
+           END-IF.
+
+           MOVE WS-DOW-NAME(WS-DAY-RESULT) TO WS-HOLIDAY-DOW-TEXT
            DISPLAY 'falls on:'
-           EVALUATE WS-DAY-RESULT
-               WHEN 1 DISPLAY 'MONDAY'
-               WHEN 2 DISPLAY 'TUESDAY'
-               WHEN 3 DISPLAY 'WEDNESDAY' 
-               WHEN 4 DISPLAY 'THURSDAY'
-               WHEN 5 DISPLAY 'FRIDAY'
-               WHEN 6 DISPLAY 'SATURDAY'
-               WHEN 7 DISPLAY 'SUNDAY'
-           END-EVALUATE.
+           DISPLAY WS-HOLIDAY-DOW-TEXT.
            DISPLAY ' '.
 
+           PERFORM WRITE-AUDIT-RECORD.
+
+      ******************************************************************
+      * WRITE-AUDIT-RECORD - one entry per holiday looked up, matching *
+      * HOLIDAY.cbl's own audit write.                                 *
+      ******************************************************************
+       WRITE-AUDIT-RECORD.
+           MOVE WS-RUN-DATE TO HA-RUN-DATE
+           MOVE WS-RUN-TIME TO HA-RUN-TIME
+           MOVE WS-CALENDAR-ID TO HA-CALENDAR-ID
+           MOVE WS-HOLIDAY-CHOICE TO HA-HOLIDAY-CODE
+           MOVE WS-INPUT-YEAR TO HA-YEAR
+           MOVE WS-HOLIDAY-DOW-TEXT TO HA-HOLIDAY-DOW
+           MOVE WS-DATE-NUM TO HA-OBSERVED-DATE
+           WRITE HOLIDAY-AUDIT-RECORD.
+
        ASK-AGAIN.
            DISPLAY 'Check another? (Y/N): ' WITH NO ADVANCING.
            ACCEPT WS-CONTINUE-FLAG.
@@ -104,4 +201,4 @@
                MOVE 'Y' TO WS-CONTINUE-FLAG
            END-IF.
 
-       END PROGRAM HOLIDAY-CALC.
+       END PROGRAM HOLIDAY-SIMPLE.
