@@ -0,0 +1,87 @@
+      ******************************************************************
+      * Author: AI Assistant                                          *
+      * Date: 25/01/2025                                              *
+      * Paid-holiday eligibility subprogram - given an employee       *
+      * status record and the holiday/calendar being looked up,       *
+      * decides whether the employee is paid for that holiday.        *
+      * Built on the same multi-flag decision pattern as the          *
+      * if-else.cbl demo, expressed as an EVALUATE decision table     *
+      * instead of nested IFs so each rule is one WHEN clause.         *
+      *                                                                *
+      * Modification History:                                        *
+      *   25/01/2025 AI  Initial version.                             *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. HOLELIG.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       DATA DIVISION.
+       FILE SECTION.
+       WORKING-STORAGE SECTION.
+       01 WS-SAME-LOCATION-FLAG      PIC X(1).
+           88 WS-SAME-LOCATION                 VALUE 'Y'.
+       01 WS-MIN-TENURE-MET-FLAG     PIC X(1).
+           88 WS-MIN-TENURE-MET                VALUE 'Y'.
+
+       LINKAGE SECTION.
+       COPY EMPSTAT.
+       01 HE-HOLIDAY-CALENDAR-ID     PIC X(04).
+       01 HE-HOLIDAY-ACTIVE-FLAG     PIC X(01).
+           88 HE-HOLIDAY-IS-ACTIVE             VALUE 'Y'.
+       01 HE-ELIGIBLE-FLAG           PIC X(01).
+           88 HE-IS-ELIGIBLE                   VALUE 'Y'.
+       01 HE-REASON                  PIC X(30).
+
+       PROCEDURE DIVISION USING EMPLOYEE-STATUS-RECORD,
+               HE-HOLIDAY-CALENDAR-ID, HE-HOLIDAY-ACTIVE-FLAG,
+               HE-ELIGIBLE-FLAG, HE-REASON.
+       MAIN-PROCEDURE.
+           MOVE 'N' TO HE-ELIGIBLE-FLAG
+           MOVE SPACES TO HE-REASON
+
+           MOVE 'N' TO WS-SAME-LOCATION-FLAG
+           IF ES-CALENDAR-ID = HE-HOLIDAY-CALENDAR-ID
+               MOVE 'Y' TO WS-SAME-LOCATION-FLAG
+           END-IF
+
+           MOVE 'N' TO WS-MIN-TENURE-MET-FLAG
+           IF ES-TENURE-YEARS >= 1
+               MOVE 'Y' TO WS-MIN-TENURE-MET-FLAG
+           END-IF
+
+           EVALUATE TRUE
+               WHEN NOT HE-HOLIDAY-IS-ACTIVE
+                   MOVE 'N' TO HE-ELIGIBLE-FLAG
+                   MOVE 'HOLIDAY NOT OBSERVED AT LOCATION'
+                       TO HE-REASON
+
+               WHEN NOT WS-SAME-LOCATION
+                   MOVE 'N' TO HE-ELIGIBLE-FLAG
+                   MOVE 'EMPLOYEE NOT AT THIS LOCATION'
+                       TO HE-REASON
+
+               WHEN ES-FULL-TIME
+                   MOVE 'Y' TO HE-ELIGIBLE-FLAG
+                   MOVE 'FULL-TIME - PAID HOLIDAY'
+                       TO HE-REASON
+
+               WHEN ES-PART-TIME AND WS-MIN-TENURE-MET
+                   MOVE 'Y' TO HE-ELIGIBLE-FLAG
+                   MOVE 'PART-TIME - ONE YEAR TENURE MET'
+                       TO HE-REASON
+
+               WHEN ES-PART-TIME
+                   MOVE 'N' TO HE-ELIGIBLE-FLAG
+                   MOVE 'PART-TIME UNDER ONE YEAR TENURE'
+                       TO HE-REASON
+
+               WHEN OTHER
+                   MOVE 'N' TO HE-ELIGIBLE-FLAG
+                   MOVE 'EMPLOYMENT STATUS NOT RECOGNIZED'
+                       TO HE-REASON
+           END-EVALUATE
+
+           EXIT PROGRAM.
+
+       END PROGRAM HOLELIG.
