@@ -0,0 +1,18 @@
+      ******************************************************************
+      * HOLIDSD - Holiday master seed/load card                       *
+      * Plain-text load-deck layout for populating HOLIDAY-MASTER.    *
+      * Read by HOLIDLOAD and converted into HOLIDAY-MASTER-RECORD    *
+      * (HOLIDMST) so the master file's initial content - and any     *
+      * later additions - can be maintained as a card deck instead of *
+      * a recompile.                                                  *
+      ******************************************************************
+       01 HOLIDAY-SEED-RECORD.
+           05 HS-CALENDAR-ID       PIC X(04).
+           05 HS-HOLIDAY-CODE      PIC 9(02).
+           05 HS-HOLIDAY-NAME      PIC X(25).
+           05 HS-RULE-TYPE         PIC X(01).
+           05 HS-HOLIDAY-MONTH     PIC 99.
+           05 HS-HOLIDAY-DAY       PIC 99.
+           05 HS-FLOAT-WEEKDAY     PIC 9(01).
+           05 HS-FLOAT-OCCURRENCE  PIC 9(01).
+           05 HS-ACTIVE-FLAG       PIC X(01).
