@@ -0,0 +1,14 @@
+      ******************************************************************
+      * HOLIDOUT - Batch result output record for HOLIDAY-CALC        *
+      * One record per holiday/year calculated in a batch run.        *
+      ******************************************************************
+       01 HOLIDAY-OUT-RECORD.
+           05 HO-CALENDAR-ID           PIC X(04).
+           05 HO-HOLIDAY-CODE          PIC 9(02).
+           05 HO-HOLIDAY-NAME          PIC X(25).
+           05 HO-YEAR                  PIC 9(04).
+           05 HO-HOLIDAY-DATE          PIC X(10).
+           05 HO-HOLIDAY-DOW           PIC X(09).
+           05 HO-OBSERVED-DATE         PIC X(10).
+           05 HO-OBSERVED-DOW          PIC X(09).
+           05 FILLER                   PIC X(10).
