@@ -0,0 +1,13 @@
+      ******************************************************************
+      * HOLIDAUD - Usage audit log record for HOLIDAY-CALC             *
+      * One entry per holiday calculated, so finance/HR can trace     *
+      * where a published date came from.                             *
+      ******************************************************************
+       01 HOLIDAY-AUDIT-RECORD.
+           05 HA-RUN-DATE              PIC 9(08).
+           05 HA-RUN-TIME              PIC 9(08).
+           05 HA-CALENDAR-ID           PIC X(04).
+           05 HA-HOLIDAY-CODE          PIC 9(02).
+           05 HA-YEAR                  PIC 9(04).
+           05 HA-HOLIDAY-DOW           PIC X(09).
+           05 HA-OBSERVED-DATE         PIC X(10).
