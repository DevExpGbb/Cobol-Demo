@@ -0,0 +1,11 @@
+      ******************************************************************
+      * EMPSTAT - Employee status record for the HOLELIG eligibility  *
+      * subprogram.                                                    *
+      ******************************************************************
+       01 EMPLOYEE-STATUS-RECORD.
+           05 ES-EMPLOYEE-ID           PIC X(08).
+           05 ES-EMPLOYMENT-STATUS     PIC X(01).
+               88 ES-FULL-TIME                   VALUE 'F'.
+               88 ES-PART-TIME                   VALUE 'P'.
+           05 ES-TENURE-YEARS          PIC 9(02).
+           05 ES-CALENDAR-ID           PIC X(04).
