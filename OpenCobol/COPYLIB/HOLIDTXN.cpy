@@ -0,0 +1,16 @@
+      ******************************************************************
+      * HOLIDTXN - Batch transaction record for HOLIDAY-CALC          *
+      * One record per holiday/year-range lookup request.  Used as    *
+      * both the HOLIDAY-TRAN input file and the JCL SYSIN parameter  *
+      * card stream.                                                  *
+      ******************************************************************
+       01 HOLIDAY-TRAN-RECORD.
+           05 HT-CALENDAR-ID           PIC X(04).
+           05 HT-HOLIDAY-CODE          PIC 9(02).
+           05 HT-YEAR-FROM             PIC 9(04).
+           05 HT-YEAR-TO               PIC 9(04).
+           05 HT-OUTPUT-FORMAT         PIC X(01).
+               88 HT-FMT-YYYYMMDD                VALUE '1'.
+               88 HT-FMT-JULIAN                  VALUE '2'.
+               88 HT-FMT-MMDDYYYY                VALUE '3'.
+           05 FILLER                   PIC X(64).
