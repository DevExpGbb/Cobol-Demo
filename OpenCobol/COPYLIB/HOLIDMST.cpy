@@ -0,0 +1,21 @@
+      ******************************************************************
+      * HOLIDMST - Holiday master record layout                       *
+      * One record per holiday per calendar/location.  Read by        *
+      * HOLIDAY-CALC to replace the old hardcoded five-holiday list.  *
+      ******************************************************************
+       01 HOLIDAY-MASTER-RECORD.
+           05 HM-KEY.
+               10 HM-CALENDAR-ID       PIC X(04).
+               10 HM-HOLIDAY-CODE      PIC 9(02).
+           05 HM-HOLIDAY-NAME          PIC X(25).
+           05 HM-RULE-TYPE             PIC X(01).
+               88 HM-FIXED-DATE                 VALUE 'F'.
+               88 HM-FLOATING-DATE              VALUE 'N'.
+           05 HM-HOLIDAY-MONTH         PIC 99.
+           05 HM-HOLIDAY-DAY           PIC 99.
+           05 HM-FLOAT-WEEKDAY         PIC 9(01).
+           05 HM-FLOAT-OCCURRENCE      PIC S9(01).
+           05 HM-ACTIVE-FLAG           PIC X(01).
+               88 HM-ACTIVE                     VALUE 'Y'.
+               88 HM-INACTIVE                   VALUE 'N'.
+           05 FILLER                   PIC X(10).
