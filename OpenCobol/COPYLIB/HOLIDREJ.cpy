@@ -0,0 +1,15 @@
+      ******************************************************************
+      * HOLIDREJ - Reject/suspense record for HOLIDAY-CALC             *
+      * Written for every transaction that fails validation so a      *
+      * reconciliation report can be produced after a batch run.      *
+      ******************************************************************
+       01 HOLIDAY-REJECT-RECORD.
+           05 HR-ORIGINAL-TRAN.
+               10 HR-CALENDAR-ID       PIC X(04).
+               10 HR-HOLIDAY-CODE      PIC 9(02).
+               10 HR-YEAR-FROM         PIC 9(04).
+               10 HR-YEAR-TO           PIC 9(04).
+               10 HR-OUTPUT-FORMAT     PIC X(01).
+           05 HR-FAIL-YEAR             PIC 9(04).
+           05 HR-REASON-CODE           PIC X(04).
+           05 HR-REASON-TEXT           PIC X(40).
