@@ -0,0 +1,9 @@
+      ******************************************************************
+      * HOLIDCKP - Checkpoint record for HOLIDAY-CALC batch restart   *
+      * Appended every N transactions; on restart the last record in  *
+      * the file tells the job how many input records to skip.        *
+      ******************************************************************
+       01 HOLIDAY-CHECKPOINT-RECORD.
+           05 CK-LAST-TRAN-COUNT       PIC 9(08).
+           05 CK-CHECKPOINT-DATE       PIC 9(08).
+           05 CK-CHECKPOINT-TIME       PIC 9(08).
