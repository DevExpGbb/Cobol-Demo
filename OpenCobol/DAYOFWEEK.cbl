@@ -0,0 +1,178 @@
+      ******************************************************************
+      * Author: AI Assistant                                          *
+      * Date: 25/01/2025                                              *
+      * Day-of-week subprogram - given a YYYYMMDD date returns the    *
+      * day of week (1=Monday ... 7=Sunday) and a validity status.    *
+      * Pulled out of HOLIDAY.cbl/HOLIDAY-SIMPLE.cbl so both the      *
+      * batch calendar program and the interactive front end share    *
+      * one copy of the INTEGER-OF-DATE/MOD arithmetic instead of     *
+      * keeping two diverging copies under the same PROGRAM-ID.       *
+      *                                                                *
+      * Modification History:                                        *
+      *   25/01/2025 AI  Initial version.                             *
+      *   09/08/2026 AI  MAIN-PROCEDURE/VALIDATE-DATE no longer use    *
+      *                  GO TO to short-circuit on an invalid date or  *
+      *                  cache hit - restructured as nested IFs (and,  *
+      *                  in VALIDATE-DATE, EXIT PARAGRAPH), matching   *
+      *                  the early-return style used everywhere else   *
+      *                  in this change set.                          *
+      *   09/08/2026 AI  Widened WS-SUB from PIC 99 to PIC 9(4) COMP - *
+      *                  it indexes the 500-entry cache table but      *
+      *                  could only count to 99, so SEARCH-CACHE       *
+      *                  looped forever the first time the cache held  *
+      *                  more than 99 entries. Also removed            *
+      *                  WS-CALC-DATE-X, a field set on entry and      *
+      *                  never read anywhere.                          *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DAYOFWEEK.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       DATA DIVISION.
+       FILE SECTION.
+       WORKING-STORAGE SECTION.
+       01 WS-DATE-INTEGER            PIC 9(8) COMP.
+       01 WS-YEAR                    PIC 9(4).
+       01 WS-MONTH                   PIC 99.
+       01 WS-DAY                     PIC 99.
+       01 WS-LEAP-YEAR-FLAG          PIC X(1).
+           88 WS-IS-LEAP-YEAR                  VALUE 'Y'.
+       01 WS-DAYS-IN-MONTH-TAB.
+           05 WS-DIM-ENTRY OCCURS 12 TIMES     PIC 99.
+       01 WS-DAYS-IN-MONTH           PIC 99.
+      * WS-SUB indexes WS-CACHE-ENTRY (OCCURS 500), so it has to be
+      * wide enough to count past 99 - a PIC 99 subscript wrapped back
+      * to zero every 100th distinct date and looped SEARCH-CACHE
+      * forever once the cache held more than 99 entries.
+       01 WS-SUB                     PIC 9(4) COMP.
+
+      * In-memory cache of already-computed year/month/day lookups.
+      * WORKING-STORAGE in a non-INITIAL subprogram retains its values
+      * between CALLs, so this table survives across an entire batch
+      * run without any file I-O.
+       01 WS-CACHE-COUNT             PIC 9(4) COMP VALUE ZERO.
+       01 WS-CACHE-NEXT-SLOT         PIC 9(4) COMP VALUE ZERO.
+       01 WS-CACHE-FOUND-FLAG        PIC X(1) VALUE 'N'.
+           88 WS-CACHE-HIT                     VALUE 'Y'.
+       01 WS-CACHE-TABLE.
+           05 WS-CACHE-ENTRY OCCURS 500 TIMES.
+               10 WSC-YEAR            PIC 9(4).
+               10 WSC-MONTH           PIC 99.
+               10 WSC-DAY             PIC 99.
+               10 WSC-DOW             PIC 9(1).
+
+       LINKAGE SECTION.
+       01 DOW-DATE                   PIC 9(8).
+       01 DOW-RESULT            PIC 9(1).
+       01 DOW-STATUS                 PIC X(2).
+           88 DOW-VALID-DATE                   VALUE '00'.
+           88 DOW-INVALID-DATE                 VALUE '01'.
+
+       PROCEDURE DIVISION USING DOW-DATE, DOW-RESULT, DOW-STATUS.
+       MAIN-PROCEDURE.
+           MOVE '00' TO DOW-STATUS
+           MOVE ZERO TO DOW-RESULT
+
+           COMPUTE WS-YEAR = DOW-DATE / 10000
+           COMPUTE WS-MONTH = FUNCTION MOD(DOW-DATE / 100, 100)
+           COMPUTE WS-DAY = FUNCTION MOD(DOW-DATE, 100)
+
+           PERFORM VALIDATE-DATE
+           IF DOW-VALID-DATE
+               PERFORM SEARCH-CACHE
+               IF NOT WS-CACHE-HIT
+                   PERFORM DERIVE-DAY-OF-WEEK
+                   PERFORM STORE-IN-CACHE
+               END-IF
+           END-IF
+
+           EXIT PROGRAM.
+
+      ******************************************************************
+      * VALIDATE-DATE - reject Feb 30, day 31 in a 30-day month, and  *
+      * non-leap-year Feb 29 before the date is ever handed to        *
+      * FUNCTION INTEGER-OF-DATE.                                     *
+      ******************************************************************
+       VALIDATE-DATE.
+           MOVE '00' TO DOW-STATUS
+
+           IF WS-MONTH < 1 OR WS-MONTH > 12
+               MOVE '01' TO DOW-STATUS
+               EXIT PARAGRAPH
+           END-IF
+
+           PERFORM DETERMINE-LEAP-YEAR
+           PERFORM BUILD-DAYS-IN-MONTH-TABLE
+           MOVE WS-DIM-ENTRY(WS-MONTH) TO WS-DAYS-IN-MONTH
+
+           IF WS-DAY < 1 OR WS-DAY > WS-DAYS-IN-MONTH
+               MOVE '01' TO DOW-STATUS
+           END-IF.
+
+       DETERMINE-LEAP-YEAR.
+           MOVE 'N' TO WS-LEAP-YEAR-FLAG
+           IF FUNCTION MOD(WS-YEAR, 400) = 0
+               MOVE 'Y' TO WS-LEAP-YEAR-FLAG
+           ELSE
+               IF FUNCTION MOD(WS-YEAR, 100) = 0
+                   MOVE 'N' TO WS-LEAP-YEAR-FLAG
+               ELSE
+                   IF FUNCTION MOD(WS-YEAR, 4) = 0
+                       MOVE 'Y' TO WS-LEAP-YEAR-FLAG
+                   END-IF
+               END-IF
+           END-IF.
+
+       BUILD-DAYS-IN-MONTH-TABLE.
+           MOVE 31 TO WS-DIM-ENTRY(1)
+           MOVE 28 TO WS-DIM-ENTRY(2)
+           MOVE 31 TO WS-DIM-ENTRY(3)
+           MOVE 30 TO WS-DIM-ENTRY(4)
+           MOVE 31 TO WS-DIM-ENTRY(5)
+           MOVE 30 TO WS-DIM-ENTRY(6)
+           MOVE 31 TO WS-DIM-ENTRY(7)
+           MOVE 31 TO WS-DIM-ENTRY(8)
+           MOVE 30 TO WS-DIM-ENTRY(9)
+           MOVE 31 TO WS-DIM-ENTRY(10)
+           MOVE 30 TO WS-DIM-ENTRY(11)
+           MOVE 31 TO WS-DIM-ENTRY(12)
+           IF WS-IS-LEAP-YEAR
+               MOVE 29 TO WS-DIM-ENTRY(2)
+           END-IF.
+
+       SEARCH-CACHE.
+           MOVE 'N' TO WS-CACHE-FOUND-FLAG
+           MOVE ZERO TO WS-SUB
+           PERFORM SCAN-ONE-CACHE-ENTRY
+               VARYING WS-SUB FROM 1 BY 1
+               UNTIL WS-SUB > WS-CACHE-COUNT OR WS-CACHE-HIT.
+
+       SCAN-ONE-CACHE-ENTRY.
+           IF WSC-YEAR(WS-SUB) = WS-YEAR AND
+              WSC-MONTH(WS-SUB) = WS-MONTH AND
+              WSC-DAY(WS-SUB) = WS-DAY
+               MOVE WSC-DOW(WS-SUB) TO DOW-RESULT
+               MOVE 'Y' TO WS-CACHE-FOUND-FLAG
+           END-IF.
+
+       DERIVE-DAY-OF-WEEK.
+           COMPUTE WS-DATE-INTEGER = FUNCTION INTEGER-OF-DATE(DOW-DATE)
+           COMPUTE DOW-RESULT = FUNCTION MOD(WS-DATE-INTEGER, 7) + 1.
+
+       STORE-IN-CACHE.
+           IF WS-CACHE-COUNT < 500
+               ADD 1 TO WS-CACHE-COUNT
+               MOVE WS-CACHE-COUNT TO WS-CACHE-NEXT-SLOT
+           ELSE
+               ADD 1 TO WS-CACHE-NEXT-SLOT
+               IF WS-CACHE-NEXT-SLOT > 500
+                   MOVE 1 TO WS-CACHE-NEXT-SLOT
+               END-IF
+           END-IF
+           MOVE WS-YEAR  TO WSC-YEAR(WS-CACHE-NEXT-SLOT)
+           MOVE WS-MONTH TO WSC-MONTH(WS-CACHE-NEXT-SLOT)
+           MOVE WS-DAY   TO WSC-DAY(WS-CACHE-NEXT-SLOT)
+           MOVE DOW-RESULT TO WSC-DOW(WS-CACHE-NEXT-SLOT).
+
+       END PROGRAM DAYOFWEEK.
