@@ -3,118 +3,612 @@
       * Date: 25/01/2025                                             *
       * Holiday Day Calculator - Determine day of week for holidays  *
       * Supports years from 1806 to 3000                             *
+      *                                                                *
+      * Modification History:                                        *
+      *   25/01/2025 AI  Initial version.                             *
+      *   09/08/2026 AI  Batch/unattended run mode: replaced the      *
+      *                  ACCEPT-driven Y/N loop with a transaction    *
+      *                  file (HOLIDAY-TRAN) of holiday-code/year     *
+      *                  pairs, driven by end-of-file, so the         *
+      *                  calculator can run in the nightly cycle.     *
+      *   09/08/2026 AI  SET-HOLIDAY-DATA now reads the HOLIDAY-      *
+      *                  MASTER file instead of a hardcoded EVALUATE, *
+      *                  so new holidays are a data change, not a     *
+      *                  program change.                              *
+      *   09/08/2026 AI  Added observed-date logic: holidays that     *
+      *                  fall on Saturday/Sunday now also report the  *
+      *                  weekday on which the holiday is observed.    *
+      *   09/08/2026 AI  Invalid transactions and unknown/inactive    *
+      *                  holiday codes now go to a reject file        *
+      *                  (HOLIDAY-REJ) with a reason code instead of  *
+      *                  being silently skipped.                      *
+      *   09/08/2026 AI  Added a printed holiday calendar report      *
+      *                  (HOLIDAY-RPT) with run-date/page headers,    *
+      *                  column headings, and page breaks.            *
+      *   09/08/2026 AI  A transaction may now span a range of years  *
+      *                  (HT-YEAR-FROM/HT-YEAR-TO); PROCESS-YEAR-      *
+      *                  RANGE reports the holiday for each year in   *
+      *                  the range from a single card.                *
+      *   09/08/2026 AI  Added a usage audit log (HOLIDAY-AUD, opened *
+      *                  EXTEND so it accumulates run over run) - one *
+      *                  entry per holiday calculated.                *
+      *   09/08/2026 AI  CALCULATE-DAY and COMPUTE-OBSERVED-DATE now  *
+      *                  call the shared DAYOFWEEK subprogram instead *
+      *                  of computing the day of week inline, so this *
+      *                  program and HOLIDAY-SIMPLE share one copy of *
+      *                  the logic (and its lookup cache).            *
+      *   09/08/2026 AI  MAIN-PROCEDURE now sets RETURN-CODE from the *
+      *                  reject count (0 = clean run, 4 = one or more *
+      *                  HOLIDREJ entries) for HOLIDCAL JCL to test.  *
+      *   09/08/2026 AI  Added checkpoint/restart: HOLIDAY-CKP records*
+      *                  the transaction count every                  *
+      *                  WS-CHECKPOINT-INTERVAL records, and a rerun  *
+      *                  skips back over everything already recorded  *
+      *                  in the last checkpoint instead of redoing it.*
+      *   09/08/2026 AI  HOLIDAY-OUT dates now go through the         *
+      *                  DATECONV subprogram per HT-OUTPUT-FORMAT     *
+      *                  (YYYYMMDD/Julian/MM-DD-YYYY); the printed    *
+      *                  report always shows MM/DD/YYYY.              *
+      *   09/08/2026 AI  CALCULATE-DAY now checks the DOW-STATUS      *
+      *                  DAYOFWEEK hands back and rejects (R004) a    *
+      *                  composed date DAYOFWEEK's own validation     *
+      *                  flags as invalid, instead of trusting every  *
+      *                  master-file/floating-holiday date blindly.   *
+      *   09/08/2026 AI  Restart is no longer inferred from whatever  *
+      *                  is left in HOLIDAY-CKP: HOLIDAY-CALC now     *
+      *                  reads the step PARM ('RESTART' or blank).    *
+      *                  A normal (blank-PARM) run opens HOLIDAY-CKP  *
+      *                  OUTPUT, clearing any leftover checkpoint      *
+      *                  before it processes a single record of       *
+      *                  today's HOLIDTRAN, so a clean run never      *
+      *                  bleeds into tomorrow's. PARM='RESTART' is    *
+      *                  the only way to pick up WS-RESTART-COUNT     *
+      *                  from the last checkpoint and skip already-   *
+      *                  processed records.                           *
+      *   09/08/2026 AI  PARM is now read the way a real batch step   *
+      *                  receives one - PROCEDURE DIVISION USING a    *
+      *                  LINKAGE SECTION PARM area - instead of an    *
+      *                  ACCEPT FROM COMMAND-LINE workaround.         *
+      *   09/08/2026 AI  HOLIDAY-OUT/HOLIDAY-REJ/HOLIDAY-RPT are now  *
+      *                  opened EXTEND on a PARM='RESTART' run, the   *
+      *                  same as HOLIDAY-CKP/HOLIDAY-AUD, so a        *
+      *                  restart's earlier output survives instead of *
+      *                  being truncated by a fresh OPEN OUTPUT.      *
+      *   09/08/2026 AI  WRITE-REJECT now records the specific year   *
+      *                  being processed (HR-FAIL-YEAR) in addition   *
+      *                  to the transaction's original year range, so *
+      *                  an R004 raised partway through a multi-year  *
+      *                  transaction identifies which year failed.    *
+      *   09/08/2026 AI  Shortened the R002 reject-text literal - it  *
+      *                  was 41 characters into a PIC X(40) field and *
+      *                  silently lost its last letter.               *
+      *   09/08/2026 AI  Corrected the HOLIDAY-TRAN/HOLIDAY-OUT/      *
+      *                  HOLIDAY-REJ RECORD CONTAINS clauses to match *
+      *                  their copybooks (LINE SEQUENTIAL doesn't      *
+      *                  enforce them, but the JCL LRECLs were sized  *
+      *                  off the wrong numbers).                      *
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. HOLIDAY-CALC.
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT HOLIDAY-TRAN ASSIGN TO 'HOLIDTRAN'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT HOLIDAY-OUT  ASSIGN TO 'HOLIDOUT'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT HOLIDAY-REJ  ASSIGN TO 'HOLIDREJ'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT HOLIDAY-RPT  ASSIGN TO 'HOLIDRPT'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT HOLIDAY-AUD  ASSIGN TO 'HOLIDAUD'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT HOLIDAY-CKP  ASSIGN TO 'HOLIDCKP'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CKP-STATUS.
+           SELECT HOLIDAY-MASTER ASSIGN TO 'HOLIDMST'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS HM-KEY
+               FILE STATUS IS WS-MASTER-STATUS.
        DATA DIVISION.
        FILE SECTION.
+       FD  HOLIDAY-TRAN
+           RECORD CONTAINS 79 CHARACTERS.
+           COPY HOLIDTXN.
+       FD  HOLIDAY-OUT
+           RECORD CONTAINS 83 CHARACTERS.
+           COPY HOLIDOUT.
+       FD  HOLIDAY-REJ
+           RECORD CONTAINS 63 CHARACTERS.
+           COPY HOLIDREJ.
+       FD  HOLIDAY-RPT
+           RECORD CONTAINS 132 CHARACTERS.
+       01 RPT-LINE                  PIC X(132).
+       FD  HOLIDAY-AUD
+           RECORD CONTAINS 45 CHARACTERS.
+           COPY HOLIDAUD.
+       FD  HOLIDAY-CKP
+           RECORD CONTAINS 24 CHARACTERS.
+           COPY HOLIDCKP.
+       FD  HOLIDAY-MASTER.
+           COPY HOLIDMST.
+
        WORKING-STORAGE SECTION.
        01 WS-INPUT-YEAR          PIC 9(4) VALUE ZEROS.
-       01 WS-HOLIDAY-CHOICE      PIC 9(1) VALUE ZEROS.
-       01 WS-CONTINUE-FLAG       PIC X(1) VALUE 'Y'.
+       01 WS-YEAR-TO             PIC 9(4) VALUE ZEROS.
+       01 WS-HOLIDAY-CHOICE      PIC 9(2) VALUE ZEROS.
+       01 WS-TRAN-EOF-FLAG       PIC X(1) VALUE 'N'.
+           88 WS-TRAN-EOF                  VALUE 'Y'.
        01 WS-ERROR-FLAG          PIC X(1) VALUE 'N'.
+       01 WS-REJECT-COUNT        PIC 9(8) VALUE ZERO.
+       01 WS-TRAN-COUNT          PIC 9(8) COMP VALUE ZERO.
+       01 WS-RESTART-COUNT       PIC 9(8) COMP VALUE ZERO.
+       01 WS-CKP-EOF-FLAG        PIC X(1) VALUE 'N'.
+           88 WS-CKP-EOF                   VALUE 'Y'.
+       01 WS-RESTART-SWITCH      PIC X(1) VALUE 'N'.
+           88 WS-RESTART-REQUESTED         VALUE 'Y'.
+       01 WS-CHECKPOINT-INTERVAL PIC 9(4) COMP VALUE 100.
+       01 WS-CKP-STATUS          PIC XX.
+           88 WS-CKP-FOUND                  VALUE '00'.
+       01 WS-FORMATTED-HOLIDAY-DATE  PIC X(10).
+       01 WS-FORMATTED-OBSERVED-DATE PIC X(10).
+       01 WS-RPT-OBSERVED-DATE       PIC X(10).
+       01 WS-RPT-DATE-FORMAT         PIC X(1) VALUE '3'.
        01 WS-CALC-DATE           PIC X(8).
+       01 WS-CALC-DATE-NUM       PIC 9(8).
        01 WS-DATE-INTEGER        PIC 9(8) COMP.
-       01 WS-DAY-OF-WEEK         PIC 9(1) COMP.
+       01 WS-DAY-OF-WEEK         PIC 9(1).
+       01 WS-DOW-STATUS          PIC X(2).
+           88 WS-DOW-STATUS-OK              VALUE '00'.
        01 WS-HOLIDAY-MONTH       PIC 99.
        01 WS-HOLIDAY-DAY         PIC 99.
        01 WS-HOLIDAY-NAME        PIC X(25).
-       
-       PROCEDURE DIVISION.
+       01 WS-MASTER-STATUS       PIC XX.
+           88 WS-MASTER-OK                 VALUE '00'.
+           88 WS-MASTER-NOT-FOUND          VALUE '23'.
+       01 WS-CALENDAR-ID         PIC X(4).
+       01 WS-REJECT-CODE         PIC X(4).
+       01 WS-REJECT-TEXT         PIC X(40).
+       01 WS-RUN-DATE            PIC 9(8).
+       01 WS-RUN-DATE-X REDEFINES WS-RUN-DATE.
+           05 WS-RUN-YEAR         PIC 9(4).
+           05 WS-RUN-MONTH        PIC 99.
+           05 WS-RUN-DAY          PIC 99.
+       01 WS-RUN-TIME            PIC 9(8).
+       01 WS-LINE-COUNT          PIC 9(3) VALUE 99.
+       01 WS-PAGE-COUNT          PIC 9(3) VALUE ZERO.
+       01 WS-LINES-PER-PAGE      PIC 9(3) VALUE 40.
+       01 WS-FLOAT-1DOW       PIC 9(1) COMP.
+       01 WS-FLOAT-1DATE      PIC X(8).
+       01 WS-FLOAT-1INT   PIC 9(8) COMP.
+       01 WS-FLOAT-TARGET-DAY    PIC 99.
+       01 WS-DAYS-IN-MONTH       PIC 99.
+       01 WS-LEAP-YEAR-FLAG      PIC X(1).
+           88 WS-IS-LEAP-YEAR              VALUE 'Y'.
+       01 WS-DIM-TABLE.
+           05 WS-DIM-ENTRY OCCURS 12 TIMES PIC 99.
+       01 WS-OBSERVED-DATE       PIC 9(8).
+       01 WS-OBSERVED-INTEGER    PIC 9(8) COMP.
+       01 WS-OBSERVED-DOW        PIC 9(1).
+       01 WS-HOLIDAY-DOW-TEXT    PIC X(9).
+       01 WS-OBSERVED-DOW-TEXT   PIC X(9).
+       01 WS-DOW-NAME-VALUES.
+           05 FILLER             PIC X(9) VALUE 'MONDAY'.
+           05 FILLER             PIC X(9) VALUE 'TUESDAY'.
+           05 FILLER             PIC X(9) VALUE 'WEDNESDAY'.
+           05 FILLER             PIC X(9) VALUE 'THURSDAY'.
+           05 FILLER             PIC X(9) VALUE 'FRIDAY'.
+           05 FILLER             PIC X(9) VALUE 'SATURDAY'.
+           05 FILLER             PIC X(9) VALUE 'SUNDAY'.
+       01 WS-DOW-NAME-TABLE REDEFINES WS-DOW-NAME-VALUES.
+           05 WS-DOW-NAME         OCCURS 7 TIMES PIC X(9).
+
+       LINKAGE SECTION.
+       01 LK-STEP-PARM.
+           05 LK-PARM-LEN            PIC S9(4) COMP.
+           05 LK-PARM-TEXT           PIC X(8).
+
+       PROCEDURE DIVISION USING LK-STEP-PARM.
        MAIN-PROCEDURE.
            PERFORM DISPLAY-WELCOME
-           
-           PERFORM UNTIL WS-CONTINUE-FLAG = 'N'
-               PERFORM GET-USER-INPUT
-               IF WS-ERROR-FLAG = 'N'
-                   PERFORM SET-HOLIDAY-DATA
-                   PERFORM CALCULATE-DAY
-                   PERFORM SHOW-RESULT
+           PERFORM INITIALIZE-RUN
+
+           PERFORM UNTIL WS-TRAN-EOF
+               PERFORM READ-TRANSACTION
+               IF NOT WS-TRAN-EOF
+                   ADD 1 TO WS-TRAN-COUNT
+                   IF WS-TRAN-COUNT > WS-RESTART-COUNT
+                       PERFORM VALIDATE-TRANSACTION
+                       IF WS-ERROR-FLAG = 'N'
+                           PERFORM PROCESS-YEAR-RANGE
+                       END-IF
+                       IF FUNCTION MOD(WS-TRAN-COUNT,
+                               WS-CHECKPOINT-INTERVAL) = 0
+                           PERFORM WRITE-CHECKPOINT
+                       END-IF
+                   END-IF
                END-IF
-               PERFORM ASK-CONTINUE
            END-PERFORM
-           
+
+           PERFORM TERMINATE-RUN
+
+           IF WS-REJECT-COUNT > 0
+               MOVE 4 TO RETURN-CODE
+           ELSE
+               MOVE 0 TO RETURN-CODE
+           END-IF
+
            DISPLAY 'Thank you for using Holiday Calculator!'
            STOP RUN.
-           
+
        DISPLAY-WELCOME.
            DISPLAY ' '
            DISPLAY '================================================='
            DISPLAY '           HOLIDAY DAY CALCULATOR'
-           DISPLAY '   What day does your holiday fall on?'
+           DISPLAY '   Batch holiday-code/year lookup from HOLIDTRAN'
            DISPLAY '    (Historical dates from 1806-3000)'
            DISPLAY '================================================='
-           DISPLAY ' '
-           DISPLAY '1. New Years Day (1/1)'
-           DISPLAY '2. Valentines Day (2/14)'  
-           DISPLAY '3. Independence Day (7/4)'
-           DISPLAY '4. Halloween (10/31)'
-           DISPLAY '5. Christmas (12/25)'
            DISPLAY ' '.
-           
-       GET-USER-INPUT.
+
+      ******************************************************************
+      * INITIALIZE-RUN - GET-RESTART-PARM has to run before HOLIDAY-  *
+      * OUT/HOLIDAY-REJ/HOLIDAY-RPT are opened, since a PARM='RESTART' *
+      * run needs them opened EXTEND (so the prior run's output,       *
+      * rejects, and report survive) while an ordinary run opens them  *
+      * OUTPUT the same as it always has, the same split HOLIDAY-CKP   *
+      * already uses in READ-LAST-CHECKPOINT.                          *
+      ******************************************************************
+       INITIALIZE-RUN.
+           OPEN INPUT HOLIDAY-TRAN
+           PERFORM GET-RESTART-PARM
+           IF WS-RESTART-REQUESTED
+               OPEN EXTEND HOLIDAY-OUT
+               OPEN EXTEND HOLIDAY-REJ
+               OPEN EXTEND HOLIDAY-RPT
+           ELSE
+               OPEN OUTPUT HOLIDAY-OUT
+               OPEN OUTPUT HOLIDAY-REJ
+               OPEN OUTPUT HOLIDAY-RPT
+           END-IF
+           OPEN EXTEND HOLIDAY-AUD
+           OPEN INPUT HOLIDAY-MASTER
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-RUN-TIME FROM TIME
+           PERFORM READ-LAST-CHECKPOINT.
+
+      ******************************************************************
+      * GET-RESTART-PARM - a run is only a restart of a prior abend    *
+      * when the step's PARM says so ('RESTART'); a blank or missing   *
+      * PARM is an ordinary fresh run (the nightly case) regardless of *
+      * whatever HOLIDAY-CKP happens to still hold from the last job.  *
+      * LK-PARM-LEN is the halfword length z/OS prefixes the PARM      *
+      * text with; a PARM-less EXEC leaves it zero.                    *
+      ******************************************************************
+       GET-RESTART-PARM.
+           MOVE 'N' TO WS-RESTART-SWITCH
+           IF LK-PARM-LEN > ZERO AND LK-PARM-TEXT(1:7) = 'RESTART'
+               MOVE 'Y' TO WS-RESTART-SWITCH
+           END-IF.
+
+      ******************************************************************
+      * READ-LAST-CHECKPOINT - only on PARM='RESTART' do we trust the  *
+      * count left in HOLIDAY-CKP by the prior run and skip back over  *
+      * the HOLIDAY-TRAN records it already processed. An ordinary run *
+      * opens HOLIDAY-CKP OUTPUT, which discards whatever the last job *
+      * left behind, so a clean run never causes tomorrow's fresh      *
+      * HOLIDTRAN to be skipped or short-counted.                      *
+      ******************************************************************
+       READ-LAST-CHECKPOINT.
+           MOVE ZERO TO WS-RESTART-COUNT
+           MOVE 'N' TO WS-CKP-EOF-FLAG
+           IF WS-RESTART-REQUESTED
+               OPEN INPUT HOLIDAY-CKP
+               IF WS-CKP-FOUND
+                   PERFORM UNTIL WS-CKP-EOF
+                       PERFORM READ-ONE-CHECKPOINT
+                   END-PERFORM
+                   CLOSE HOLIDAY-CKP
+               END-IF
+               OPEN EXTEND HOLIDAY-CKP
+           ELSE
+               OPEN OUTPUT HOLIDAY-CKP
+           END-IF.
+
+       READ-ONE-CHECKPOINT.
+           READ HOLIDAY-CKP
+               AT END
+                   MOVE 'Y' TO WS-CKP-EOF-FLAG
+               NOT AT END
+                   MOVE CK-LAST-TRAN-COUNT TO WS-RESTART-COUNT
+           END-READ.
+
+      ******************************************************************
+      * WRITE-CHECKPOINT - appends a restart point every               *
+      * WS-CHECKPOINT-INTERVAL transactions, so a rerun after an       *
+      * abend need only replay the last partial interval.              *
+      ******************************************************************
+       WRITE-CHECKPOINT.
+           MOVE WS-TRAN-COUNT TO CK-LAST-TRAN-COUNT
+           MOVE WS-RUN-DATE TO CK-CHECKPOINT-DATE
+           MOVE WS-RUN-TIME TO CK-CHECKPOINT-TIME
+           WRITE HOLIDAY-CHECKPOINT-RECORD.
+
+      ******************************************************************
+      * WRITE-REPORT-HEADERS - title block, run date, and column      *
+      * headings for a new page of the printed holiday calendar.      *
+      ******************************************************************
+       WRITE-REPORT-HEADERS.
+           ADD 1 TO WS-PAGE-COUNT
+           MOVE SPACES TO RPT-LINE
+           WRITE RPT-LINE
+
+           MOVE SPACES TO RPT-LINE
+           STRING '          HOLIDAY CALCULATOR - HOLIDAY SCHEDULE'
+               DELIMITED BY SIZE INTO RPT-LINE
+           WRITE RPT-LINE
+
+           MOVE SPACES TO RPT-LINE
+           STRING 'RUN DATE: ' WS-RUN-MONTH '/' WS-RUN-DAY '/'
+               WS-RUN-YEAR '          PAGE: ' WS-PAGE-COUNT
+               DELIMITED BY SIZE INTO RPT-LINE
+           WRITE RPT-LINE
+
+           MOVE SPACES TO RPT-LINE
+           WRITE RPT-LINE
+
+           MOVE SPACES TO RPT-LINE
+           STRING 'HOLIDAY NAME             MM/DD/YYYY  DAY OF WEEK'
+               '  OBSERVED    OBSERVED DAY'
+               DELIMITED BY SIZE INTO RPT-LINE
+           WRITE RPT-LINE
+
+           MOVE SPACES TO RPT-LINE
+           STRING '------------------------ ----------- -----------'
+               '  ----------  ------------'
+               DELIMITED BY SIZE INTO RPT-LINE
+           WRITE RPT-LINE
+
+           MOVE ZERO TO WS-LINE-COUNT.
+
+      ******************************************************************
+      * WRITE-REPORT-LINE - one detail line per holiday calculated,   *
+      * with a page break once WS-LINES-PER-PAGE is reached.          *
+      ******************************************************************
+       WRITE-REPORT-LINE.
+           IF WS-LINE-COUNT >= WS-LINES-PER-PAGE
+               PERFORM WRITE-REPORT-HEADERS
+           END-IF
+
+           MOVE SPACES TO RPT-LINE
+           STRING WS-HOLIDAY-NAME ' '
+               WS-HOLIDAY-MONTH '/' WS-HOLIDAY-DAY '/' WS-INPUT-YEAR
+               '  ' WS-HOLIDAY-DOW-TEXT
+               '  ' WS-RPT-OBSERVED-DATE '  ' WS-OBSERVED-DOW-TEXT
+               DELIMITED BY SIZE INTO RPT-LINE
+           WRITE RPT-LINE
+           ADD 1 TO WS-LINE-COUNT.
+
+       READ-TRANSACTION.
+           READ HOLIDAY-TRAN
+               AT END
+                   MOVE 'Y' TO WS-TRAN-EOF-FLAG
+           END-READ.
+
+       VALIDATE-TRANSACTION.
            MOVE 'N' TO WS-ERROR-FLAG
-           
-           DISPLAY 'Enter holiday number (1-5): ' WITH NO ADVANCING
-           ACCEPT WS-HOLIDAY-CHOICE
-           
-           IF WS-HOLIDAY-CHOICE < 1 OR WS-HOLIDAY-CHOICE > 5
-               DISPLAY 'Error: Please enter 1-5'
-               MOVE 'Y' TO WS-ERROR-FLAG
-               EXIT PARAGRAPH
+           MOVE HT-CALENDAR-ID TO WS-CALENDAR-ID
+           MOVE HT-HOLIDAY-CODE TO WS-HOLIDAY-CHOICE
+           MOVE HT-YEAR-FROM TO WS-INPUT-YEAR
+
+           MOVE HT-YEAR-TO TO WS-YEAR-TO
+           IF WS-YEAR-TO = ZEROS
+               MOVE WS-INPUT-YEAR TO WS-YEAR-TO
            END-IF
-           
-           DISPLAY 'Enter year (1806-3000): ' WITH NO ADVANCING
-           ACCEPT WS-INPUT-YEAR
-           
+
            IF WS-INPUT-YEAR < 1806 OR WS-INPUT-YEAR > 3000
                DISPLAY 'Error: Year must be 1806-3000'
                MOVE 'Y' TO WS-ERROR-FLAG
+               MOVE 'R001' TO WS-REJECT-CODE
+               MOVE 'YEAR OUT OF RANGE 1806-3000' TO WS-REJECT-TEXT
+               PERFORM WRITE-REJECT
+               EXIT PARAGRAPH
+           END-IF
+
+           IF WS-YEAR-TO < WS-INPUT-YEAR OR WS-YEAR-TO > 3000
+               DISPLAY 'Error: Year-to must be >= year-from and <= 3000'
+               MOVE 'Y' TO WS-ERROR-FLAG
+               MOVE 'R003' TO WS-REJECT-CODE
+               MOVE 'YEAR-TO OUT OF RANGE OR BEFORE YEAR-FROM'
+                   TO WS-REJECT-TEXT
+               PERFORM WRITE-REJECT
+               EXIT PARAGRAPH
+           END-IF
+
+           PERFORM READ-HOLIDAY-MASTER
+           IF NOT WS-MASTER-OK
+               DISPLAY 'Error: Unknown holiday/calendar code'
+               MOVE 'Y' TO WS-ERROR-FLAG
+               MOVE 'R002' TO WS-REJECT-CODE
+               MOVE 'UNKNOWN OR INACTIVE HOLIDAY/CALENDAR CD'
+                   TO WS-REJECT-TEXT
+               PERFORM WRITE-REJECT
            END-IF.
-           
+
+      ******************************************************************
+      * WRITE-REJECT - HR-YEAR-FROM/HR-YEAR-TO are always the          *
+      * transaction's original range, but HR-FAIL-YEAR is the actual   *
+      * year being processed when the reject happened (the same value  *
+      * for a VALIDATE-TRANSACTION reject, but the one year that       *
+      * failed out of a whole range for an R004 raised part-way        *
+      * through PROCESS-YEAR-RANGE).                                   *
+      ******************************************************************
+       WRITE-REJECT.
+           MOVE HT-CALENDAR-ID TO HR-CALENDAR-ID
+           MOVE HT-HOLIDAY-CODE TO HR-HOLIDAY-CODE
+           MOVE HT-YEAR-FROM TO HR-YEAR-FROM
+           MOVE HT-YEAR-TO TO HR-YEAR-TO
+           MOVE HT-OUTPUT-FORMAT TO HR-OUTPUT-FORMAT
+           MOVE WS-INPUT-YEAR TO HR-FAIL-YEAR
+           MOVE WS-REJECT-CODE TO HR-REASON-CODE
+           MOVE WS-REJECT-TEXT TO HR-REASON-TEXT
+           WRITE HOLIDAY-REJECT-RECORD
+           ADD 1 TO WS-REJECT-COUNT.
+
+       READ-HOLIDAY-MASTER.
+           MOVE WS-CALENDAR-ID TO HM-CALENDAR-ID
+           MOVE WS-HOLIDAY-CHOICE TO HM-HOLIDAY-CODE
+           READ HOLIDAY-MASTER
+               INVALID KEY
+                   MOVE '23' TO WS-MASTER-STATUS
+           END-READ
+           IF WS-MASTER-OK AND HM-INACTIVE
+               MOVE '23' TO WS-MASTER-STATUS
+           END-IF.
+
+      ******************************************************************
+      * PROCESS-YEAR-RANGE - calculates and reports the holiday for   *
+      * every year from HT-YEAR-FROM through HT-YEAR-TO, so one       *
+      * transaction can span a multi-year calendar in a single run.   *
+      ******************************************************************
+       PROCESS-YEAR-RANGE.
+           PERFORM UNTIL WS-INPUT-YEAR > WS-YEAR-TO
+               PERFORM SET-HOLIDAY-DATA
+               MOVE 'N' TO WS-ERROR-FLAG
+               PERFORM CALCULATE-DAY
+               IF WS-ERROR-FLAG = 'N'
+                   PERFORM SHOW-RESULT
+               END-IF
+               ADD 1 TO WS-INPUT-YEAR
+           END-PERFORM.
+
        SET-HOLIDAY-DATA.
-           EVALUATE WS-HOLIDAY-CHOICE
-               WHEN 1
-                   MOVE 'New Years Day          ' TO WS-HOLIDAY-NAME
-                   MOVE 01 TO WS-HOLIDAY-MONTH
-                   MOVE 01 TO WS-HOLIDAY-DAY
-               WHEN 2
-                   MOVE 'Valentines Day         ' TO WS-HOLIDAY-NAME
-                   MOVE 02 TO WS-HOLIDAY-MONTH
-                   MOVE 14 TO WS-HOLIDAY-DAY
-               WHEN 3
-                   MOVE 'Independence Day        ' TO WS-HOLIDAY-NAME
-                   MOVE 07 TO WS-HOLIDAY-MONTH
-                   MOVE 04 TO WS-HOLIDAY-DAY
-               WHEN 4
-                   MOVE 'Halloween               ' TO WS-HOLIDAY-NAME
-                   MOVE 10 TO WS-HOLIDAY-MONTH
-                   MOVE 31 TO WS-HOLIDAY-DAY
-               WHEN 5
-                   MOVE 'Christmas Day           ' TO WS-HOLIDAY-NAME
-                   MOVE 12 TO WS-HOLIDAY-MONTH
-                   MOVE 25 TO WS-HOLIDAY-DAY
-           END-EVALUATE.
-           
+           MOVE HM-HOLIDAY-NAME TO WS-HOLIDAY-NAME
+           MOVE HM-HOLIDAY-MONTH TO WS-HOLIDAY-MONTH
+           IF HM-FLOATING-DATE
+               PERFORM RESOLVE-FLOATING-DATE
+           ELSE
+               MOVE HM-HOLIDAY-DAY TO WS-HOLIDAY-DAY
+           END-IF.
+
+      ******************************************************************
+      * RESOLVE-FLOATING-DATE - turns a floating-holiday rule (e.g.   *
+      * "3rd Monday" or "last Friday") into an actual day-of-month    *
+      * for WS-INPUT-YEAR/HM-HOLIDAY-MONTH.                           *
+      ******************************************************************
+       RESOLVE-FLOATING-DATE.
+           MOVE WS-INPUT-YEAR TO WS-FLOAT-1DATE(1:4)
+           MOVE HM-HOLIDAY-MONTH TO WS-FLOAT-1DATE(5:2)
+           MOVE '01' TO WS-FLOAT-1DATE(7:2)
+           COMPUTE WS-FLOAT-1INT =
+               FUNCTION INTEGER-OF-DATE(FUNCTION NUMVAL(WS-FLOAT-1DATE))
+           COMPUTE WS-FLOAT-1DOW =
+               FUNCTION MOD(WS-FLOAT-1INT, 7) + 1
+
+           COMPUTE WS-FLOAT-TARGET-DAY = 1 +
+               FUNCTION MOD(7 + HM-FLOAT-WEEKDAY - WS-FLOAT-1DOW, 7)
+
+           PERFORM DETERMINE-DAYS-IN-MONTH
+
+           IF HM-FLOAT-OCCURRENCE > 0
+               COMPUTE WS-HOLIDAY-DAY =
+                   WS-FLOAT-TARGET-DAY + ((HM-FLOAT-OCCURRENCE - 1) * 7)
+           ELSE
+               MOVE WS-FLOAT-TARGET-DAY TO WS-HOLIDAY-DAY
+               PERFORM UNTIL WS-HOLIDAY-DAY + 7 > WS-DAYS-IN-MONTH
+                   ADD 7 TO WS-HOLIDAY-DAY
+               END-PERFORM
+           END-IF.
+
+       DETERMINE-DAYS-IN-MONTH.
+           MOVE 'N' TO WS-LEAP-YEAR-FLAG
+           IF FUNCTION MOD(WS-INPUT-YEAR, 400) = 0
+               MOVE 'Y' TO WS-LEAP-YEAR-FLAG
+           ELSE
+               IF FUNCTION MOD(WS-INPUT-YEAR, 100) NOT = 0 AND
+                  FUNCTION MOD(WS-INPUT-YEAR, 4) = 0
+                   MOVE 'Y' TO WS-LEAP-YEAR-FLAG
+               END-IF
+           END-IF
+
+           MOVE 31 TO WS-DIM-ENTRY(1)
+           MOVE 28 TO WS-DIM-ENTRY(2)
+           MOVE 31 TO WS-DIM-ENTRY(3)
+           MOVE 30 TO WS-DIM-ENTRY(4)
+           MOVE 31 TO WS-DIM-ENTRY(5)
+           MOVE 30 TO WS-DIM-ENTRY(6)
+           MOVE 31 TO WS-DIM-ENTRY(7)
+           MOVE 31 TO WS-DIM-ENTRY(8)
+           MOVE 30 TO WS-DIM-ENTRY(9)
+           MOVE 31 TO WS-DIM-ENTRY(10)
+           MOVE 30 TO WS-DIM-ENTRY(11)
+           MOVE 31 TO WS-DIM-ENTRY(12)
+           IF WS-IS-LEAP-YEAR
+               MOVE 29 TO WS-DIM-ENTRY(2)
+           END-IF
+           MOVE WS-DIM-ENTRY(HM-HOLIDAY-MONTH) TO WS-DAYS-IN-MONTH.
+
+      ******************************************************************
+      * CALCULATE-DAY - composes the holiday date and hands it to     *
+      * DAYOFWEEK, which validates the date (rejects Feb 30, day 31   *
+      * in a 30-day month, non-leap Feb 29, etc.) before deriving the *
+      * day of week. A composed date can only be bad here if a        *
+      * floating-holiday rule or a bad HOLIDAY-MASTER entry produced  *
+      * one, since fixed dates are range-checked when the record is   *
+      * set up - but we no longer trust that blindly.                 *
+      ******************************************************************
        CALCULATE-DAY.
       *    Create date in YYYYMMDD format
            MOVE WS-INPUT-YEAR TO WS-CALC-DATE(1:4)
-           MOVE WS-HOLIDAY-MONTH TO WS-CALC-DATE(5:2)  
+           MOVE WS-HOLIDAY-MONTH TO WS-CALC-DATE(5:2)
            MOVE WS-HOLIDAY-DAY TO WS-CALC-DATE(7:2)
-           
+           MOVE WS-CALC-DATE TO WS-CALC-DATE-NUM
+
+           CALL 'DAYOFWEEK' USING WS-CALC-DATE-NUM, WS-DAY-OF-WEEK,
+               WS-DOW-STATUS
+           IF NOT WS-DOW-STATUS-OK
+               MOVE 'Y' TO WS-ERROR-FLAG
+               MOVE 'R004' TO WS-REJECT-CODE
+               MOVE 'INVALID COMPOSED HOLIDAY DATE' TO WS-REJECT-TEXT
+               PERFORM WRITE-REJECT
+               EXIT PARAGRAPH
+           END-IF
+
            COMPUTE WS-DATE-INTEGER = FUNCTION INTEGER-OF-DATE(
                FUNCTION NUMVAL(WS-CALC-DATE))
-           COMPUTE WS-DAY-OF-WEEK = FUNCTION MOD(WS-DATE-INTEGER, 7) + 1.
-           
+           MOVE WS-DOW-NAME(WS-DAY-OF-WEEK) TO WS-HOLIDAY-DOW-TEXT
+
+           PERFORM COMPUTE-OBSERVED-DATE.
+
+      ******************************************************************
+      * COMPUTE-OBSERVED-DATE - applies the standard office-closure   *
+      * rule: a Saturday holiday is observed the preceding Friday, a  *
+      * Sunday holiday the following Monday.                          *
+      ******************************************************************
+       COMPUTE-OBSERVED-DATE.
+           EVALUATE WS-DAY-OF-WEEK
+               WHEN 6
+                   COMPUTE WS-OBSERVED-INTEGER = WS-DATE-INTEGER - 1
+               WHEN 7
+                   COMPUTE WS-OBSERVED-INTEGER = WS-DATE-INTEGER + 1
+               WHEN OTHER
+                   MOVE WS-DATE-INTEGER TO WS-OBSERVED-INTEGER
+           END-EVALUATE
+
+           MOVE FUNCTION DATE-OF-INTEGER(WS-OBSERVED-INTEGER)
+               TO WS-OBSERVED-DATE
+
+           CALL 'DAYOFWEEK' USING WS-OBSERVED-DATE, WS-OBSERVED-DOW,
+               WS-DOW-STATUS
+           MOVE WS-DOW-NAME(WS-OBSERVED-DOW) TO WS-OBSERVED-DOW-TEXT.
+
        SHOW-RESULT.
            DISPLAY ' '
            DISPLAY '================================================='
            DISPLAY WS-HOLIDAY-NAME ' (' WS-HOLIDAY-MONTH '/'
                WS-HOLIDAY-DAY '/' WS-INPUT-YEAR ') falls on:'
-           
+
            EVALUATE WS-DAY-OF-WEEK
                WHEN 1
                    DISPLAY 'MONDAY'
@@ -128,18 +622,66 @@
                    DISPLAY 'FRIDAY'
                WHEN 6
                    DISPLAY 'SATURDAY - Weekend celebration!'
+                   DISPLAY 'Observed: ' WS-OBSERVED-DATE ' ('
+                       WS-OBSERVED-DOW-TEXT ')'
                WHEN 7
                    DISPLAY 'SUNDAY - Weekend celebration!'
+                   DISPLAY 'Observed: ' WS-OBSERVED-DATE ' ('
+                       WS-OBSERVED-DOW-TEXT ')'
            END-EVALUATE
-           
+
            DISPLAY '================================================='
-           DISPLAY ' '.
-           
-       ASK-CONTINUE.
-           DISPLAY 'Check another holiday? (Y/N): ' WITH NO ADVANCING
-           ACCEPT WS-CONTINUE-FLAG
-           IF WS-CONTINUE-FLAG = 'y'
-               MOVE 'Y' TO WS-CONTINUE-FLAG
-           END-IF.
+           DISPLAY ' '
+
+           PERFORM FORMAT-OUTPUT-DATES
+           PERFORM WRITE-OUTPUT-RECORD
+           PERFORM WRITE-REPORT-LINE
+           PERFORM WRITE-AUDIT-RECORD.
+
+      ******************************************************************
+      * FORMAT-OUTPUT-DATES - HT-OUTPUT-FORMAT selects the date shape *
+      * downstream feeds want on HOLIDAY-OUT (YYYYMMDD, Julian YYDDD, *
+      * or MM/DD/YYYY); the printed report always uses MM/DD/YYYY     *
+      * regardless of the feed format, for readability.                *
+      ******************************************************************
+       FORMAT-OUTPUT-DATES.
+           CALL 'DATECONV' USING WS-CALC-DATE-NUM, HT-OUTPUT-FORMAT,
+               WS-FORMATTED-HOLIDAY-DATE
+           CALL 'DATECONV' USING WS-OBSERVED-DATE, HT-OUTPUT-FORMAT,
+               WS-FORMATTED-OBSERVED-DATE
+           CALL 'DATECONV' USING WS-OBSERVED-DATE, WS-RPT-DATE-FORMAT,
+               WS-RPT-OBSERVED-DATE.
+
+       WRITE-OUTPUT-RECORD.
+           MOVE HT-CALENDAR-ID TO HO-CALENDAR-ID
+           MOVE WS-HOLIDAY-CHOICE TO HO-HOLIDAY-CODE
+           MOVE WS-HOLIDAY-NAME TO HO-HOLIDAY-NAME
+           MOVE WS-INPUT-YEAR TO HO-YEAR
+           MOVE WS-FORMATTED-HOLIDAY-DATE TO HO-HOLIDAY-DATE
+           MOVE WS-HOLIDAY-DOW-TEXT TO HO-HOLIDAY-DOW
+           MOVE WS-FORMATTED-OBSERVED-DATE TO HO-OBSERVED-DATE
+           MOVE WS-OBSERVED-DOW-TEXT TO HO-OBSERVED-DOW
+           WRITE HOLIDAY-OUT-RECORD.
+
+      ******************************************************************
+      * WRITE-AUDIT-RECORD - one entry per holiday calculated, so     *
+      * finance/HR can trace where a published date came from.        *
+      ******************************************************************
+       WRITE-AUDIT-RECORD.
+           MOVE WS-RUN-DATE TO HA-RUN-DATE
+           MOVE WS-RUN-TIME TO HA-RUN-TIME
+           MOVE HT-CALENDAR-ID TO HA-CALENDAR-ID
+           MOVE WS-HOLIDAY-CHOICE TO HA-HOLIDAY-CODE
+           MOVE WS-INPUT-YEAR TO HA-YEAR
+           MOVE WS-HOLIDAY-DOW-TEXT TO HA-HOLIDAY-DOW
+           MOVE WS-OBSERVED-DATE TO HA-OBSERVED-DATE
+           WRITE HOLIDAY-AUDIT-RECORD.
+
+       TERMINATE-RUN.
+           IF WS-TRAN-COUNT > WS-RESTART-COUNT
+               PERFORM WRITE-CHECKPOINT
+           END-IF
+           CLOSE HOLIDAY-TRAN HOLIDAY-OUT HOLIDAY-REJ HOLIDAY-RPT
+               HOLIDAY-AUD HOLIDAY-CKP HOLIDAY-MASTER.
 
        END PROGRAM HOLIDAY-CALC.
