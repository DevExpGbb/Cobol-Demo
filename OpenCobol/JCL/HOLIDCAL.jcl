@@ -0,0 +1,67 @@
+//HOLIDCAL JOB (ACCTNO),'HOLIDAY CALENDAR',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* Runs the HOLIDAY-CALC batch calendar step against a card     *
+//* deck of holiday-code/year lookups instead of the interactive *
+//* ACCEPT prompts, so it can be chained into the nightly cycle. *
+//* One SYSIN card per lookup, in HOLIDTRAN layout:               *
+//*   cols  1- 4  calendar id                                    *
+//*   cols  5- 6  holiday code                                   *
+//*   cols  7-10  year from                                      *
+//*   cols 11-14  year to (blank/zero = same as year from)       *
+//*   col     15  output date format  1=YYYYMMDD 2=JULIAN        *
+//*                                   3=MM/DD/YYYY                *
+//* Step RC is 0 when every card was accepted, 4 when one or     *
+//* more cards were written to HOLIDREJ, so a downstream step or *
+//* the scheduler can detect a bad calendar run without having   *
+//* to read the reject file itself.                              *
+//*                                                                *
+//* PARM is blank for the normal nightly run below: HOLIDAY-CKP  *
+//* is reset at the start of every such run, so a clean run       *
+//* never causes a later, unrelated HOLIDTRAN to be short-        *
+//* counted. Only rerun this step with PARM='RESTART' to resume   *
+//* the SAME night's HOLIDTRAN after an abend - that is the only  *
+//* case where picking up the last checkpoint is correct.         *
+//*                                                                *
+//* HOLIDOUT/HOLIDREJ are cataloged datasets, not temp - a         *
+//* PARM='RESTART' rerun opens them EXTEND, so the output and      *
+//* rejects the earlier run already wrote survive alongside what   *
+//* the restart adds. A blank-PARM run opens them fresh (OUTPUT),  *
+//* the same as HOLIDAY-CKP, so DISP=MOD here does not accumulate  *
+//* across unrelated nightly runs - only across a same-night       *
+//* restart.                                                       *
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=HOLIDAY-CALC
+//STEPLIB  DD DSN=PROD.HOLIDAY.LOADLIB,DISP=SHR
+//HOLIDMST DD DSN=PROD.HOLIDAY.MASTER,DISP=SHR
+//HOLIDTRAN DD *
+USHQ01202620261
+USHQ02202620261
+USHQ03202620261
+USHQ04202620261
+USHQ05202620261
+/*
+//HOLIDOUT DD DSN=PROD.HOLIDAY.OUTPUT,DISP=MOD,
+//            SPACE=(TRK,(5,5)),UNIT=SYSDA,
+//            DCB=(RECFM=FB,LRECL=83,BLKSIZE=0)
+//HOLIDREJ DD DSN=PROD.HOLIDAY.REJECTS,DISP=MOD,
+//            SPACE=(TRK,(1,1)),UNIT=SYSDA,
+//            DCB=(RECFM=FB,LRECL=63,BLKSIZE=0)
+//HOLIDRPT DD DSN=PROD.HOLIDAY.RPT,DISP=MOD,
+//            SPACE=(TRK,(5,5)),UNIT=SYSDA,
+//            DCB=(RECFM=FB,LRECL=132,BLKSIZE=0)
+//HOLIDAUD DD DSN=PROD.HOLIDAY.AUDITLOG,DISP=MOD
+//HOLIDCKP DD DSN=PROD.HOLIDAY.CHECKPT,DISP=MOD
+//SYSOUT   DD SYSOUT=*
+//*--------------------------------------------------------------*
+//* If STEP010 rejected anything (RC=4), copy the reject file to *
+//* a distributed report. HOLIDREJ is now a cataloged dataset    *
+//* that a same-night restart appends to, so this step reads it  *
+//* SHR and keeps it instead of deleting it as it did back when   *
+//* it was a throwaway temp dataset.                               *
+//*--------------------------------------------------------------*
+//STEP020  EXEC PGM=IEBGENER,COND=(0,EQ,STEP010)
+//SYSPRINT DD SYSOUT=*
+//SYSIN    DD DUMMY
+//SYSUT1   DD DSN=PROD.HOLIDAY.REJECTS,DISP=SHR
+//SYSUT2   DD SYSOUT=*
