@@ -0,0 +1,47 @@
+//HOLIDLOD JOB (ACCTNO),'HOLIDAY MASTER LOAD',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* Defines PROD.HOLIDAY.MASTER (if it doesn't already exist) and *
+//* loads it from the HOLIDSD seed deck via HOLIDLOAD. Run once   *
+//* to stand up a new master file, and again any time the seed    *
+//* deck picks up a new holiday or calendar - HOLIDCAL's nightly  *
+//* run only reads PROD.HOLIDAY.MASTER, it never populates it.    *
+//* SET MAXCC=0 after the DEFINE forces STEP010's RC to zero even *
+//* when the cluster already exists (IDCAMS RC=12 on a duplicate  *
+//* DEFINE), so this job can be resubmitted to reload the master  *
+//* from a revised seed deck without deleting and redefining it   *
+//* first.                                                        *
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=IDCAMS
+//SYSPRINT DD SYSOUT=*
+//SYSIN    DD *
+  DEFINE CLUSTER (NAME(PROD.HOLIDAY.MASTER)          -
+         INDEXED                                     -
+         KEYS(6 0)                                   -
+         RECORDSIZE(49 49)                           -
+         RECORDS(500 100)                            -
+         FREESPACE(10 10))                           -
+    DATA (NAME(PROD.HOLIDAY.MASTER.DATA))            -
+    INDEX (NAME(PROD.HOLIDAY.MASTER.INDEX))
+  SET MAXCC = 0
+/*
+//*--------------------------------------------------------------*
+//* HOLIDSD is the seed deck, in HOLIDSD copybook layout (see     *
+//* OpenCobol/DATA/HOLIDMST.SEED for the same deck kept under     *
+//* source control): the original five US holidays under          *
+//* calendar id USHQ, plus the INTL subset HOLIDCAL's sample       *
+//* HOLIDTRAN deck exercises.                                      *
+//*--------------------------------------------------------------*
+//STEP020  EXEC PGM=HOLIDLOAD
+//STEPLIB  DD DSN=PROD.HOLIDAY.LOADLIB,DISP=SHR
+//HOLIDMST DD DSN=PROD.HOLIDAY.MASTER,DISP=SHR
+//HOLIDSD  DD *
+INTL01New Year's Day           F010100Y
+INTL03International Labour Day F050100Y
+USHQ01New Year's Day           F010100Y
+USHQ02Valentines Day           F021400Y
+USHQ03Independence Day         F070400Y
+USHQ04Halloween                F103100Y
+USHQ05Christmas                F122500Y
+/*
+//SYSOUT   DD SYSOUT=*
